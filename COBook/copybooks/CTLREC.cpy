@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  COPYBOOK      CTLREC
+      *  TITLE         MEMBER-ID SEQUENCE CONTROL RECORD LAYOUT
+      *  AUTHOR        R. IYENGAR - APPLICATIONS
+      *  INSTALLATION  IIT TIRUPATI - MEMBER SERVICES
+      *  DATE-WRITTEN  2026-08-09
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE        INIT  DESCRIPTION
+      *  2026-08-09  RI    ORIGINAL - SINGLE-RECORD CONTROL FILE THAT
+      *                    HOLDS THE LAST MEMBER-ID ASSIGNED SO IDS
+      *                    STAY UNIQUE ACROSS RUNS.
+      *****************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-KEY             PIC X(08) VALUE "MEMBERID".
+           05  CTL-LAST-MEMBER-ID  PIC 9(06) VALUE ZERO.
