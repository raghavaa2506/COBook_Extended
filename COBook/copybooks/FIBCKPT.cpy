@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  COPYBOOK      FIBCKPT
+      *  TITLE         FIBO CHECKPOINT/RESTART RECORD LAYOUT
+      *  AUTHOR        R. IYENGAR - APPLICATIONS
+      *  INSTALLATION  IIT TIRUPATI - MEMBER SERVICES
+      *  DATE-WRITTEN  2026-08-09
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE        INIT  DESCRIPTION
+      *  2026-08-09  RI    ORIGINAL - LETS A LONG FIBO RUN RESTART FROM
+      *                    ITS LAST CHECKPOINT INSTEAD OF FROM TERM 3.
+      *****************************************************************
+       01  FIBO-CHECKPOINT-RECORD.
+           05  FIBO-CKPT-KEY           PIC X(08) VALUE "FIBOCKPT".
+           05  FIBO-CKPT-N             PIC 9(03).
+           05  FIBO-CKPT-I             PIC 9(03).
+           05  FIBO-CKPT-A             PIC 9(18).
+           05  FIBO-CKPT-B             PIC 9(18).
+           05  FIBO-CKPT-COMPLETE-SW   PIC X(01).
+               88  FIBO-CKPT-IS-COMPLETE      VALUE "Y".
