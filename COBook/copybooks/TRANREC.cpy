@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  COPYBOOK      TRANREC
+      *  TITLE         MEMBER REGISTRATION TRANSACTION RECORD LAYOUT
+      *  AUTHOR        R. IYENGAR - APPLICATIONS
+      *  INSTALLATION  IIT TIRUPATI - MEMBER SERVICES
+      *  DATE-WRITTEN  2026-08-09
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE        INIT  DESCRIPTION
+      *  2026-08-09  RI    ORIGINAL - ONE NAME/AGE PAIR PER APPLICANT,
+      *                    READ BY THE BATCH REGISTRATION PROGRAM.
+      *  2026-08-09  RI    WIDENED TRAN-AGE TO PIC 9(03) TO MATCH THE
+      *                    WIDENED MEMBER-AGE IN MEMREC.
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-NAME           PIC X(30).
+           05  TRAN-AGE            PIC 9(03).
