@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  COPYBOOK      AUDTREC
+      *  TITLE         REGISTRATION AUDIT LOG RECORD LAYOUT
+      *  AUTHOR        R. IYENGAR - APPLICATIONS
+      *  INSTALLATION  IIT TIRUPATI - MEMBER SERVICES
+      *  DATE-WRITTEN  2026-08-09
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE        INIT  DESCRIPTION
+      *  2026-08-09  RI    ORIGINAL - ONE RECORD PER USER-NAME/USER-AGE
+      *                    TRANSACTION KEYED THROUGH THE REGISTRATION
+      *                    SUBPROGRAM, INTERACTIVE OR BATCH.
+      *  2026-08-09  RI    WIDENED AUDIT-AGE-ENTERED TO PIC 9(03) TO
+      *                    MATCH THE WIDENED MEMBER-AGE IN MEMREC.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP     PIC 9(16).
+           05  AUDIT-OPERATOR-ID   PIC X(08).
+           05  AUDIT-SOURCE        PIC X(01).
+               88  AUDIT-SRC-ONLINE       VALUE "O".
+               88  AUDIT-SRC-BATCH        VALUE "B".
+           05  AUDIT-NAME-ENTERED  PIC X(30).
+           05  AUDIT-AGE-ENTERED   PIC 9(03).
+           05  AUDIT-BIRTH-YEAR    PIC 9(04).
+           05  AUDIT-STATUS        PIC X(02).
+               88  AUDIT-ACCEPTED         VALUE "00".
+               88  AUDIT-REJ-BAD-NAME     VALUE "20".
+               88  AUDIT-REJ-BAD-AGE      VALUE "10".
