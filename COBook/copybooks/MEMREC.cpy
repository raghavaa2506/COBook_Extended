@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  COPYBOOK      MEMREC
+      *  TITLE         MEMBER MASTER / MEMBER RECORD LAYOUT
+      *  AUTHOR        R. IYENGAR - APPLICATIONS
+      *  INSTALLATION  IIT TIRUPATI - MEMBER SERVICES
+      *  DATE-WRITTEN  2026-08-09
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE        INIT  DESCRIPTION
+      *  2026-08-09  RI    ORIGINAL - SHARED MEMBER RECORD LAYOUT SO
+      *                    REGISTRATION, REPORTING AND AUDIT PROGRAMS
+      *                    ALL COPY THE SAME FIELD DEFINITIONS.
+      *  2026-08-09  RI    WIDENED MEMBER-AGE TO PIC 9(03) - A PIC 9(02)
+      *                    FIELD CANNOT HOLD ANY AGE PAST 99, WHICH LEFT
+      *                    NO ROOM FOR A REAL UPPER-BOUND EDIT ON ENTRY.
+      *****************************************************************
+       01  MEMBER-RECORD.
+           05  MEMBER-ID           PIC 9(06).
+           05  MEMBER-NAME         PIC X(30).
+           05  MEMBER-AGE          PIC 9(03).
+           05  MEMBER-BIRTH-YEAR   PIC 9(04).
+           05  MEMBER-ENTRY-DATE   PIC 9(08).
+           05  FILLER              PIC X(09).
