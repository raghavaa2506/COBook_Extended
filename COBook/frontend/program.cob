@@ -1,37 +1,207 @@
->>SOURCE FORMAT FREE
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. USERINPUT-DEMO.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-*> Predefined variables
-01 COMPANY-NAME   PIC X(20) VALUE "IIT Tirupati".
-01 CURRENT-YEAR   PIC 9(4)  VALUE 2026.
-
-*> User input variables
-01 USER-NAME      PIC X(30).
-01 USER-AGE       PIC 99.
-
-*> Computed variable
-01 BIRTH-YEAR     PIC 9(4).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-
-    DISPLAY "Enter your name: "
-    ACCEPT USER-NAME
-
-    DISPLAY "Enter your age: "
-    ACCEPT USER-AGE
-
-    COMPUTE BIRTH-YEAR = CURRENT-YEAR - USER-AGE
-
-    DISPLAY "-----------------------------"
-    DISPLAY "Welcome, " USER-NAME
-    DISPLAY "Organization: " COMPANY-NAME
-    DISPLAY "You were born in: " BIRTH-YEAR
-    DISPLAY "-----------------------------"
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    USERINPUT-DEMO.
+000300 AUTHOR.        R. IYENGAR - APPLICATIONS.
+000400 INSTALLATION.  IIT TIRUPATI - MEMBER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  DATE        INIT  DESCRIPTION
+001000*  2026-08-09  RI    ORIGINAL - ACCEPT/DISPLAY DEMO ONLY, NO
+001100*                    DATA WAS EVER SAVED.
+001200*  2026-08-09  RI    ADDED MEMBER-MASTER PERSISTENCE VIA THE
+001300*                    MEMBERREG SUBPROGRAM, A REAL RUN-DATE IN
+001400*                    PLACE OF THE HARDCODED CURRENT-YEAR, AND A
+001500*                    RE-PROMPT LOOP FOR BAD NAME/AGE ENTRY.  ALSO
+001600*                    MADE CALLABLE FROM THE MAIN MENU SO IT CAN
+001700*                    RUN STANDALONE OR AS A CALLED SUBPROGRAM.
+001750*  2026-08-09  RI    SWITCHED THE WORK AREAS OVER TO COPY MEMREC
+001760*                    INSTEAD OF A PARALLEL SET OF FIELDS, AND
+001770*                    FIXED THE AGE EDIT TO VALIDATE THE FULL
+001780*                    ENTERED VALUE INSTEAD OF A VALUE ALREADY
+001790*                    TRUNCATED TO FIT THE OLD PIC 9(02) FIELD.
+001800*  2026-08-09  RI    EVERY REJECTED NAME/AGE ATTEMPT NOW GOES
+001810*                    THROUGH MEMBERREG TOO, SO IT PICKS UP AN
+001820*                    AUDIT LOG ENTRY THE SAME AS AN ACCEPTED ONE
+001830*                    INSTEAD OF VANISHING AFTER THE RE-PROMPT
+001840*                    MESSAGE.  THE FINAL "CLOSE FILES" CALL TO
+001850*                    MEMBERREG MOVED OUT OF THE REGISTRATION
+001860*                    PARAGRAPH SO IT ONLY HAPPENS ONCE, AT THE
+001870*                    TRUE END OF THE RUN.
+001880*****************************************************************
+001900
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500*****************************************************************
+002600*    PREDEFINED VARIABLES
+002700*****************************************************************
+002800 01  COMPANY-NAME            PIC X(20) VALUE "IIT Tirupati".
+002900
+003000 01  WS-TODAY.
+003100     05  WS-TODAY-YEAR       PIC 9(04).
+003200     05  WS-TODAY-MONTH      PIC 9(02).
+003300     05  WS-TODAY-DAY        PIC 9(02).
+003400
+003500*****************************************************************
+003600*    USER INPUT / REGISTRATION WORK AREA - MEMBER-RECORD IS THE
+003700*    SHARED SYSTEM-OF-RECORD LAYOUT ALSO COPIED BY MEMBERREG,
+003800*    MEMBATCH AND ROSTERRPT.
+003900*****************************************************************
+004000 COPY MEMREC.
+004100
+004200 01  WS-AGE-ENTERED-X        PIC X(03).
+004300
+004400 01  WS-VALID-ENTRY-SW       PIC X(01) VALUE "N".
+004500     88  WS-VALID-ENTRY              VALUE "Y".
+004600
+004700 01  WS-OPERATOR-ID          PIC X(08) VALUE "OPER01".
+004800
+004900*****************************************************************
+005000*    LINKAGE TO THE MEMBERREG SUBPROGRAM
+005100*****************************************************************
+005200 01  WS-REG-FUNCTION         PIC X(01).
+005300 01  WS-REG-SOURCE           PIC X(01) VALUE "O".
+005400 01  WS-REG-STATUS           PIC X(02).
+005500     88  WS-REG-ACCEPTED             VALUE "00".
+005600     88  WS-REG-REJ-BAD-AGE          VALUE "10".
+005700     88  WS-REG-REJ-BAD-NAME         VALUE "20".
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-GET-RUN-DATE THRU 1000-EXIT
+006200     PERFORM 2000-PROMPT-AND-VALIDATE THRU 2000-EXIT
+006300     PERFORM 3000-REGISTER-MEMBER THRU 3000-EXIT
+006400     PERFORM 4000-DISPLAY-RESULT THRU 4000-EXIT
+006500     PERFORM 5000-CLOSE-MEMBERREG THRU 5000-EXIT.
+006600
+006700 0000-EXIT.
+006800     GOBACK.
+006900
+007000*****************************************************************
+007100*    1000-GET-RUN-DATE  -  REAL SYSTEM YEAR, NOT A LITERAL
+007200*****************************************************************
+007300 1000-GET-RUN-DATE.
+007400     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+007500
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900*****************************************************************
+008000*    2000-PROMPT-AND-VALIDATE  -  RE-PROMPT UNTIL NAME AND AGE
+008100*                                 ARE BOTH USABLE; EVERY REJECTED
+008200*                                 ATTEMPT IS LOGGED THROUGH
+008300*                                 MEMBERREG BEFORE RE-PROMPTING
+008400*****************************************************************
+008500 2000-PROMPT-AND-VALIDATE.
+008600     MOVE "N" TO WS-VALID-ENTRY-SW
+008700     INITIALIZE MEMBER-RECORD.
+008800
+008900 2010-PROMPT-LOOP.
+009000     IF WS-VALID-ENTRY
+009100         GO TO 2000-EXIT
+009200     END-IF
+009300
+009400     DISPLAY "Enter your name: "
+009500     ACCEPT MEMBER-NAME
+009600
+009700     IF MEMBER-NAME = SPACES
+009800         MOVE ZERO TO MEMBER-AGE
+009900         PERFORM 2900-SUBMIT-TO-MEMBERREG THRU 2900-EXIT
+010000         DISPLAY "Name cannot be blank - please re-enter."
+010100         GO TO 2010-PROMPT-LOOP
+010200     END-IF
+010300
+010400     DISPLAY "Enter your age: "
+010500     ACCEPT WS-AGE-ENTERED-X
+010600
+010700     IF WS-AGE-ENTERED-X = SPACES
+010800         MOVE ZERO TO MEMBER-AGE
+010900         PERFORM 2900-SUBMIT-TO-MEMBERREG THRU 2900-EXIT
+011000         DISPLAY "Age cannot be blank - please re-enter."
+011100         GO TO 2010-PROMPT-LOOP
+011200     END-IF
+011300
+011400     IF WS-AGE-ENTERED-X NOT NUMERIC
+011500         MOVE ZERO TO MEMBER-AGE
+011600         PERFORM 2900-SUBMIT-TO-MEMBERREG THRU 2900-EXIT
+011700         DISPLAY "Age must be numeric - please re-enter."
+011800         GO TO 2010-PROMPT-LOOP
+011900     END-IF
+012000
+012100     MOVE WS-AGE-ENTERED-X TO MEMBER-AGE
+012200
+012300     IF MEMBER-AGE = ZERO
+012400         PERFORM 2900-SUBMIT-TO-MEMBERREG THRU 2900-EXIT
+012500         DISPLAY "Age cannot be zero - please re-enter."
+012600         GO TO 2010-PROMPT-LOOP
+012700     END-IF
+012800
+012900     IF MEMBER-AGE > 120
+013000         PERFORM 2900-SUBMIT-TO-MEMBERREG THRU 2900-EXIT
+013100         DISPLAY "Age entered would produce an invalid birth "
+013200                 "year - please re-enter."
+013300         GO TO 2010-PROMPT-LOOP
+013400     END-IF
+013500
+013600     SET WS-VALID-ENTRY TO TRUE
+013700     GO TO 2010-PROMPT-LOOP.
+013800
+013900 2000-EXIT.
+014000     EXIT.
+014100
+014200*****************************************************************
+014300*    2900-SUBMIT-TO-MEMBERREG  -  ONE "REGISTER" CALL, SHARED BY
+014400*                                 EVERY REJECTED ATTEMPT AND THE
+014500*                                 FINAL ACCEPTED ONE, SO ONLY
+014600*                                 MEMBERREG DECIDES ACCEPT/REJECT
+014700*                                 AND ONLY MEMBERREG WRITES THE
+014800*                                 AUDIT LOG
+014900*****************************************************************
+015000 2900-SUBMIT-TO-MEMBERREG.
+015100     MOVE "R" TO WS-REG-FUNCTION
+015200     CALL "MEMBERREG" USING WS-REG-FUNCTION WS-OPERATOR-ID
+015300         WS-REG-SOURCE WS-TODAY-YEAR MEMBER-NAME MEMBER-AGE
+015400         MEMBER-BIRTH-YEAR MEMBER-ID WS-REG-STATUS.
+015500
+015600 2900-EXIT.
+015700     EXIT.
+015800
+015900*****************************************************************
+016000*    3000-REGISTER-MEMBER  -  SUBMIT THE FINAL ACCEPTED ENTRY
+016100*****************************************************************
+016200 3000-REGISTER-MEMBER.
+016300     PERFORM 2900-SUBMIT-TO-MEMBERREG THRU 2900-EXIT.
+016400
+016500 3000-EXIT.
+016600     EXIT.
+016700
+016800*****************************************************************
+016900*    4000-DISPLAY-RESULT
+017000*****************************************************************
+017100 4000-DISPLAY-RESULT.
+017200     DISPLAY "-----------------------------"
+017300     DISPLAY "Welcome, " MEMBER-NAME
+017400     DISPLAY "Organization: " COMPANY-NAME
+017500     DISPLAY "You were born in: " MEMBER-BIRTH-YEAR
+017600     DISPLAY "Member ID: " MEMBER-ID
+017700     DISPLAY "-----------------------------".
+017800
+017900 4000-EXIT.
+018000     EXIT.
+018100
+018200*****************************************************************
+018300*    5000-CLOSE-MEMBERREG  -  TELL MEMBERREG THIS RUN IS DONE SO
+018400*                             IT CAN CLOSE MEMBER-MASTER,
+018500*                             CONTROL-FILE AND AUDIT-LOG
+018600*****************************************************************
+018700 5000-CLOSE-MEMBERREG.
+018800     MOVE "C" TO WS-REG-FUNCTION
+018900     CALL "MEMBERREG" USING WS-REG-FUNCTION WS-OPERATOR-ID
+019000         WS-REG-SOURCE WS-TODAY-YEAR MEMBER-NAME MEMBER-AGE
+019100         MEMBER-BIRTH-YEAR MEMBER-ID WS-REG-STATUS.
+019200
+019300 5000-EXIT.
+019400     EXIT.
