@@ -0,0 +1,70 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MAINMENU.
+000300 AUTHOR.        R. IYENGAR - APPLICATIONS.
+000400 INSTALLATION.  IIT TIRUPATI - MEMBER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  DATE        INIT  DESCRIPTION
+001000*  2026-08-09  RI    ORIGINAL - FRONT-END MENU TYING TOGETHER
+001100*                    THE MEMBER REGISTRATION (USERINPUT-DEMO)
+001200*                    AND GROWTH PROJECTION (FIBO) PROGRAMS SO AN
+001300*                    OPERATOR NO LONGER HAS TO KNOW TO RUN EACH
+001400*                    ONE DIRECTLY.
+001500*****************************************************************
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  WS-MENU-CHOICE          PIC X(01).
+002300     88  WS-CHOICE-REGISTER          VALUE "1".
+002400     88  WS-CHOICE-PROJECTION        VALUE "2".
+002500     88  WS-CHOICE-EXIT              VALUE "3", "X", "x".
+002600     88  WS-CHOICE-VALID             VALUE "1", "2", "3", "X",
+002650                                           "x".
+002700
+002800 01  WS-DONE-SW              PIC X(01) VALUE "N".
+002900     88  WS-DONE                     VALUE "Y".
+003000
+003100 PROCEDURE DIVISION.
+003200 0000-MAINLINE.
+003300     PERFORM 1000-MENU-CYCLE THRU 1000-EXIT
+003400         UNTIL WS-DONE.
+003500
+003600 0000-EXIT.
+003700     GOBACK.
+003800
+003900*****************************************************************
+004000*    1000-MENU-CYCLE  -  SHOW MENU, ROUTE TO THE CHOSEN FUNCTION,
+004100*                        RETURN HERE WHEN IT FINISHES
+004200*****************************************************************
+004300 1000-MENU-CYCLE.
+004400     DISPLAY "====================================="
+004500     DISPLAY " IIT TIRUPATI - MEMBER SERVICES MENU"
+004600     DISPLAY "====================================="
+004700     DISPLAY " 1. Register a new member"
+004800     DISPLAY " 2. Run a growth/term projection"
+004900     DISPLAY " 3. Exit"
+005000     DISPLAY "====================================="
+005100     DISPLAY "Enter your choice: "
+005200     ACCEPT WS-MENU-CHOICE
+005300
+005400     IF NOT WS-CHOICE-VALID
+005500         DISPLAY "Invalid choice - please enter 1, 2 or 3."
+005600         GO TO 1000-EXIT
+005700     END-IF
+005800
+005900     EVALUATE TRUE
+006000         WHEN WS-CHOICE-REGISTER
+006100             CALL "USERINPUT-DEMO"
+006200         WHEN WS-CHOICE-PROJECTION
+006300             CALL "FIBO"
+006400         WHEN WS-CHOICE-EXIT
+006500             SET WS-DONE TO TRUE
+006600     END-EVALUATE.
+006700
+006800 1000-EXIT.
+006900     EXIT.
