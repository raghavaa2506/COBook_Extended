@@ -1,35 +1,298 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N   PIC 9(3).
-       01 A   PIC 9(5) VALUE 0.
-       01 B   PIC 9(5) VALUE 1.
-       01 C   PIC 9(5).
-       01 I   PIC 9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "How many terms? (Max 999): ".
-           ACCEPT N
-
-           IF N <= 0
-               DISPLAY "Please enter a positive number."
-               STOP RUN
-           END-IF
-
-           DISPLAY "Fibonacci sequence:"
-           DISPLAY "Term 1: " A
-           IF N > 1
-               DISPLAY "Term 2: " B
-           END-IF
-
-           PERFORM VARYING I FROM 3 BY 1 UNTIL I > N
-               COMPUTE C = A + B
-               DISPLAY "Term " I ": " C
-               MOVE B TO A
-               MOVE C TO B
-           END-PERFORM
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIBO.
+000300 AUTHOR.        R. IYENGAR - APPLICATIONS.
+000400 INSTALLATION.  IIT TIRUPATI - MEMBER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  DATE        INIT  DESCRIPTION
+001000*  2026-08-09  RI    ORIGINAL - DISPLAY-ONLY FIBONACCI TERMS IN
+001100*                    PIC 9(5) FIELDS, NO OVERFLOW CHECK.
+001200*  2026-08-09  RI    WIDENED THE TERM FIELDS TO PIC 9(18) AND
+001300*                    ADDED AN OVERFLOW CHECK THAT STOPS THE RUN
+001400*                    CLEANLY INSTEAD OF WRAPPING SILENTLY, PLUS
+001500*                    A CHECKPOINT FILE SO A LONG RUN CAN RESTART
+001600*                    FROM WHERE IT LEFT OFF.
+001700*  2026-08-09  RI    ALSO WRITES EACH TERM TO A SEQUENCE OUTPUT
+001800*                    FILE SO A RUN CAN BE PULLED BACK UP LATER
+001900*                    INSTEAD OF RE-RUNNING TO READ THE TERMINAL.
+002000*  2026-08-09  RI    MADE CALLABLE FROM THE MAIN MENU SO IT CAN
+002100*                    RUN STANDALONE OR AS A CALLED SUBPROGRAM.
+002110*  2026-08-09  RI    FIXED A CHECKPOINT/RESTART OFF-BY-ONE THAT
+002120*                    REGENERATED THE LAST COMPLETED TERM INSTEAD
+002130*                    OF PICKING UP AT THE NEXT ONE; GUARDED THE
+002140*                    FILE CLOSES SO A RUN THAT NEVER OPENS ITS
+002150*                    FILES (N <= 0) DOES NOT CLOSE THEM ANYWAY;
+002160*                    AND ADDED A RUN-BOUNDARY LINE TO THE
+002170*                    SEQUENCE OUTPUT FILE SO SUCCESSIVE RUNS CAN
+002180*                    BE TOLD APART WHEN THE FILE IS PULLED BACK
+002190*                    UP LATER.
+002200*****************************************************************
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT FIBO-CHECKPOINT ASSIGN TO "FIBOCKPT"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS FIBO-CKPT-KEY
+003100         FILE STATUS IS WS-CKPT-STATUS.
+003200
+003300     SELECT SEQUENCE-OUTPUT ASSIGN TO "FIBOSEQ"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-SEQOUT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  FIBO-CHECKPOINT
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY FIBCKPT.
+004200
+004300 FD  SEQUENCE-OUTPUT
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  SEQUENCE-OUTPUT-LINE    PIC X(30).
+004600
+004700 WORKING-STORAGE SECTION.
+004800*****************************************************************
+004900*    FILE STATUS AND SWITCHES
+005000*****************************************************************
+005100 01  WS-CKPT-STATUS          PIC X(02) VALUE "00".
+005200     88  WS-CKPT-OK                  VALUE "00".
+005300     88  WS-CKPT-NOT-FOUND           VALUE "35".
+005400
+005500 01  WS-SEQOUT-STATUS        PIC X(02) VALUE "00".
+005600
+005700 01  WS-RESUMED-SW           PIC X(01) VALUE "N".
+005800     88  WS-RESUMED-RUN              VALUE "Y".
+005900
+006000 01  WS-OVERFLOW-SW          PIC X(01) VALUE "N".
+006100     88  WS-OVERFLOW-STOPPED         VALUE "Y".
+006150
+006160 01  WS-CKPT-OPEN-SW         PIC X(01) VALUE "N".
+006170     88  WS-CKPT-IS-OPEN             VALUE "Y".
+006180
+006190 01  WS-SEQOUT-OPEN-SW       PIC X(01) VALUE "N".
+006195     88  WS-SEQOUT-IS-OPEN           VALUE "Y".
+006200
+006300*****************************************************************
+006400*    TERM FIELDS  -  WIDENED TO PIC 9(18) TO HOLD LARGE TERMS;
+006500*    THE OVERFLOW CHECK STILL CATCHES ANY TERM BEYOND THAT
+006600*****************************************************************
+006700 01  N                       PIC 9(03).
+006800 01  A                       PIC 9(18) COMP.
+006900 01  B                       PIC 9(18) COMP VALUE 1.
+007000 01  C                       PIC 9(18) COMP.
+007100 01  I                       PIC 9(03).
+007200
+007300 01  WS-OVERFLOW-CHECK       PIC 9(19).
+007400 01  WS-MAX-TERM-VALUE       PIC 9(18) COMP
+007500                             VALUE 999999999999999999.
+007550 01  WS-C-DISPLAY            PIC 9(18).
+007600
+007700 01  WS-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 50.
+007750 01  WS-CKPT-QUOTIENT        PIC 9(05).
+007760 01  WS-CKPT-REMAINDER       PIC 9(03).
+007770
+007780 01  WS-RUN-STAMP.
+007790     05  WS-RUN-DATE         PIC 9(08).
+007795     05  WS-RUN-TIME         PIC 9(08).
+007800
+007900 PROCEDURE DIVISION.
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008200     IF NOT WS-OVERFLOW-STOPPED
+008300         PERFORM 2000-GENERATE-TERMS THRU 2000-EXIT
+008400             VARYING I FROM I BY 1 UNTIL I > N
+008500                 OR WS-OVERFLOW-STOPPED
+008600     END-IF
+008700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+008800
+008900 0000-EXIT.
+009000     GOBACK.
+009100
+009200*****************************************************************
+009300*    1000-INITIALIZE  -  PROMPT FOR N, OPEN FILES, RESUME A
+009400*                        CHECKPOINTED RUN WHEN ONE MATCHES
+009500*****************************************************************
+009600 1000-INITIALIZE.
+009650     MOVE "N" TO WS-RESUMED-SW
+009660     MOVE "N" TO WS-OVERFLOW-SW
+009700     DISPLAY "How many terms? (Max 999): "
+009800     ACCEPT N
+009900
+010000     IF N <= 0
+010100         DISPLAY "Please enter a positive number."
+010200         SET WS-OVERFLOW-STOPPED TO TRUE
+010300         GO TO 1000-EXIT
+010400     END-IF
+010500
+010600     OPEN I-O FIBO-CHECKPOINT
+010700     IF WS-CKPT-NOT-FOUND
+010800         OPEN OUTPUT FIBO-CHECKPOINT
+010900         CLOSE FIBO-CHECKPOINT
+011000         OPEN I-O FIBO-CHECKPOINT
+011100     END-IF
+011150     SET WS-CKPT-IS-OPEN TO TRUE
+011200
+011300     OPEN EXTEND SEQUENCE-OUTPUT
+011400     IF WS-SEQOUT-STATUS = "05" OR WS-SEQOUT-STATUS = "35"
+011500         OPEN OUTPUT SEQUENCE-OUTPUT
+011600     END-IF
+011650     SET WS-SEQOUT-IS-OPEN TO TRUE
+011700
+011710     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+011720     ACCEPT WS-RUN-TIME FROM TIME
+011730     PERFORM 1100-WRITE-RUN-HEADER THRU 1100-EXIT
+011740
+011800     MOVE ZERO TO A
+011900     MOVE 1    TO B
+012000     MOVE 3    TO I
+012100
+012200     MOVE "FIBOCKPT" TO FIBO-CKPT-KEY
+012300     READ FIBO-CHECKPOINT KEY IS FIBO-CKPT-KEY
+012400         INVALID KEY
+012500             MOVE ZERO TO FIBO-CKPT-N
+012600     END-READ
+012700
+012800     IF FIBO-CKPT-N = N AND NOT FIBO-CKPT-IS-COMPLETE
+012900             AND FIBO-CKPT-I > 0
+013000         MOVE FIBO-CKPT-A TO A
+013100         MOVE FIBO-CKPT-B TO B
+013150         ADD 1 TO FIBO-CKPT-I GIVING I
+013200         SET WS-RESUMED-RUN TO TRUE
+013300         DISPLAY "Resuming checkpointed run at term " I "."
+013400     END-IF
+013600
+013700     DISPLAY "Fibonacci sequence:"
+013800     IF NOT WS-RESUMED-RUN
+013900         DISPLAY "Term 1: " A
+013950         MOVE "TERM 000001 VALUE 0" TO SEQUENCE-OUTPUT-LINE
+013960         WRITE SEQUENCE-OUTPUT-LINE
+014100         IF N > 1
+014200             DISPLAY "Term 2: " B
+014250             MOVE "TERM 000002 VALUE 1" TO SEQUENCE-OUTPUT-LINE
+014260             WRITE SEQUENCE-OUTPUT-LINE
+014400         END-IF
+014500     END-IF.
+014600
+014700 1000-EXIT.
+014800     EXIT.
+014850
+014860*****************************************************************
+014870*    1100-WRITE-RUN-HEADER  -  MARK WHERE THIS RUN'S TERMS START
+014880*                              IN THE OUTPUT FILE SO SUCCESSIVE
+014890*                              RUNS CAN BE TOLD APART
+014900*****************************************************************
+014920 1100-WRITE-RUN-HEADER.
+014930     MOVE SPACES TO SEQUENCE-OUTPUT-LINE
+014940     STRING "RUN "        DELIMITED BY SIZE
+014950         WS-RUN-DATE      DELIMITED BY SIZE
+014960         " "              DELIMITED BY SIZE
+014970         WS-RUN-TIME      DELIMITED BY SIZE
+014980         INTO SEQUENCE-OUTPUT-LINE
+014990     END-STRING
+015000     WRITE SEQUENCE-OUTPUT-LINE.
+015010
+015020 1100-EXIT.
+015030     EXIT.
+015040
+015050*****************************************************************
+015060*    2000-GENERATE-TERMS  -  ONE FIBONACCI TERM PER CALL, WITH
+015070*                            AN OVERFLOW CHECK AND PERIODIC
+015080*                            CHECKPOINTING FOR LONG RUNS
+015090*****************************************************************
+015095 2000-GENERATE-TERMS.
+015600     COMPUTE WS-OVERFLOW-CHECK = A + B
+015700
+015800     IF WS-OVERFLOW-CHECK > WS-MAX-TERM-VALUE
+015900         DISPLAY "Term " I " would overflow a PIC 9(18) field - "
+016000                 "stopping the run."
+016100         DISPLAY "Rerun FIBO to resume from the last checkpoint."
+016200         SET WS-OVERFLOW-STOPPED TO TRUE
+016300         GO TO 2000-EXIT
+016400     END-IF
+016500
+016600     MOVE WS-OVERFLOW-CHECK TO C
+016700     DISPLAY "Term " I ": " C
+016800     PERFORM 2100-WRITE-SEQUENCE-LINE THRU 2100-EXIT
+016900
+017000     MOVE B TO A
+017100     MOVE C TO B
+017200
+017300     DIVIDE I BY WS-CHECKPOINT-INTERVAL
+017310         GIVING WS-CKPT-QUOTIENT
+017320         REMAINDER WS-CKPT-REMAINDER
+017330     IF WS-CKPT-REMAINDER = ZERO
+017400         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+017500     END-IF.
+017600
+017700 2000-EXIT.
+017800     EXIT.
+017900
+018000*****************************************************************
+018100*    2100-WRITE-SEQUENCE-LINE  -  APPEND TERM I, VALUE C TO THE
+018200*                                 OUTPUT FILE
+018300*****************************************************************
+018400 2100-WRITE-SEQUENCE-LINE.
+018450     MOVE C TO WS-C-DISPLAY
+018500     MOVE SPACES TO SEQUENCE-OUTPUT-LINE
+018600     STRING "TERM " DELIMITED BY SIZE
+018700         I              DELIMITED BY SIZE
+018800         " VALUE "      DELIMITED BY SIZE
+018900         WS-C-DISPLAY   DELIMITED BY SIZE
+019000         INTO SEQUENCE-OUTPUT-LINE
+019100     END-STRING
+019200     WRITE SEQUENCE-OUTPUT-LINE.
+019300
+019400 2100-EXIT.
+019500     EXIT.
+019600
+019700*****************************************************************
+019800*    2200-WRITE-CHECKPOINT  -  SAVE I, A, B SO A LONG RUN CAN
+019900*                              RESTART WITHOUT GOING BACK TO I=3
+020000*****************************************************************
+020100 2200-WRITE-CHECKPOINT.
+020200     MOVE "FIBOCKPT" TO FIBO-CKPT-KEY
+020300     MOVE N          TO FIBO-CKPT-N
+020400     MOVE I          TO FIBO-CKPT-I
+020500     MOVE A          TO FIBO-CKPT-A
+020600     MOVE B          TO FIBO-CKPT-B
+020700     MOVE "N"        TO FIBO-CKPT-COMPLETE-SW
+020800
+020900     REWRITE FIBO-CHECKPOINT-RECORD
+021000         INVALID KEY WRITE FIBO-CHECKPOINT-RECORD
+021100     END-REWRITE.
+021200
+021300 2200-EXIT.
+021400     EXIT.
+021500
+021600*****************************************************************
+021700*    8000-TERMINATE  -  MARK THE CHECKPOINT COMPLETE ON A CLEAN
+021800*                       FINISH, CLOSE FILES
+021900*****************************************************************
+022000 8000-TERMINATE.
+022100     IF WS-CKPT-IS-OPEN AND WS-CKPT-OK AND NOT WS-OVERFLOW-STOPPED
+022200         MOVE "FIBOCKPT" TO FIBO-CKPT-KEY
+022300         MOVE N          TO FIBO-CKPT-N
+022400         MOVE I          TO FIBO-CKPT-I
+022500         MOVE A          TO FIBO-CKPT-A
+022600         MOVE B          TO FIBO-CKPT-B
+022700         MOVE "Y"        TO FIBO-CKPT-COMPLETE-SW
+022800         REWRITE FIBO-CHECKPOINT-RECORD
+022900             INVALID KEY WRITE FIBO-CHECKPOINT-RECORD
+023000         END-REWRITE
+023100     END-IF
+023150
+023160     IF WS-CKPT-IS-OPEN
+023170         CLOSE FIBO-CHECKPOINT
+023175         MOVE "N" TO WS-CKPT-OPEN-SW
+023180     END-IF
+023190
+023200     IF WS-SEQOUT-IS-OPEN
+023210         CLOSE SEQUENCE-OUTPUT
+023215         MOVE "N" TO WS-SEQOUT-OPEN-SW
+023220     END-IF.
+023500
+023600 8000-EXIT.
+023700     EXIT.
