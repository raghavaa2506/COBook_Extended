@@ -0,0 +1,281 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MEMBATCH.
+000300 AUTHOR.        R. IYENGAR - APPLICATIONS.
+000400 INSTALLATION.  IIT TIRUPATI - MEMBER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  DATE        INIT  DESCRIPTION
+001000*  2026-08-09  RI    ORIGINAL - BATCH COUNTERPART TO THE
+001100*                    INTERACTIVE USERINPUT-DEMO REGISTRATION.
+001200*                    READS ONE NAME/AGE PAIR PER TRANSACTION
+001300*                    RECORD AND RUNS EACH THROUGH THE SAME
+001400*                    MEMBERREG SUBPROGRAM SO VALIDATION AND
+001500*                    MEMBER-MASTER LAYOUT NEVER DRIFT FROM THE
+001600*                    ONLINE PATH.
+001650*  2026-08-09  RI    ADDED END-OF-RUN RECONCILIATION - MASTER
+001660*                    RECORDS ADDED THIS RUN ARE COUNTED
+001670*                    INDEPENDENTLY FROM MEMBER-MASTER ITSELF AND
+001680*                    CROSS-CHECKED AGAINST THE READ/WRITTEN/
+001690*                    REJECTED CONTROL TOTALS SO A TRUNCATED FILE
+001695*                    OR AN ABEND PARTWAY THROUGH DOES NOT GO
+001696*                    UNNOTICED.
+001698*  2026-08-09  RI    WIDENED WS-REG-AGE TO PIC 9(03) TO MATCH THE
+001699*                    WIDENED TRAN-AGE/MEMBER-AGE FIELDS.
+001700*****************************************************************
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT TRANSACTION-FILE ASSIGN TO "MEMTRAN"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-TRAN-STATUS.
+002450
+002460     SELECT MEMBER-MASTER    ASSIGN TO "MEMMAST"
+002470         ORGANIZATION IS INDEXED
+002480         ACCESS MODE IS SEQUENTIAL
+002490         RECORD KEY IS MEMBER-ID
+002495         FILE STATUS IS WS-MEMMAST-STATUS.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  TRANSACTION-FILE
+002900     LABEL RECORDS ARE STANDARD.
+003000 COPY TRANREC.
+003050
+003060 FD  MEMBER-MASTER
+003070     LABEL RECORDS ARE STANDARD.
+003080 COPY MEMREC.
+003100
+003200 WORKING-STORAGE SECTION.
+003300*****************************************************************
+003400*    FILE STATUS AND SWITCHES
+003500*****************************************************************
+003600 01  WS-TRAN-STATUS          PIC X(02) VALUE "00".
+003700     88  WS-TRAN-OK                  VALUE "00".
+003800     88  WS-TRAN-EOF                 VALUE "10".
+003900
+003950 01  WS-MEMMAST-STATUS       PIC X(02) VALUE "00".
+003960     88  WS-MEMMAST-OK               VALUE "00".
+003970
+004000 01  WS-EOF-SW               PIC X(01) VALUE "N".
+004100     88  WS-END-OF-FILE              VALUE "Y".
+004150
+004160 01  WS-MASTER-EOF-SW        PIC X(01) VALUE "N".
+004170     88  WS-MASTER-END-OF-FILE       VALUE "Y".
+004200
+004300*****************************************************************
+004400*    CONTROL TOTALS
+004500*****************************************************************
+004600 01  WS-CONTROL-TOTALS.
+004700     05  WS-READ-COUNT       PIC 9(06) VALUE ZERO.
+004800     05  WS-WRITTEN-COUNT    PIC 9(06) VALUE ZERO.
+004900     05  WS-REJECTED-COUNT   PIC 9(06) VALUE ZERO.
+004950
+004960 01  WS-RECON-TOTALS.
+004970     05  WS-MASTER-COUNT-BEFORE  PIC 9(06) VALUE ZERO.
+004980     05  WS-MASTER-COUNT-AFTER   PIC 9(06) VALUE ZERO.
+004990     05  WS-MASTER-ADDED-COUNT   PIC 9(06) VALUE ZERO.
+005000
+005100 01  WS-TODAY.
+005200     05  WS-TODAY-YEAR       PIC 9(04).
+005300     05  WS-TODAY-MONTH      PIC 9(02).
+005400     05  WS-TODAY-DAY        PIC 9(02).
+005500
+005600 01  WS-OPERATOR-ID          PIC X(08) VALUE "BATCH01".
+005700
+005800*****************************************************************
+005900*    LINKAGE TO THE MEMBERREG SUBPROGRAM
+006000*****************************************************************
+006100 01  WS-REG-FUNCTION         PIC X(01).
+006200 01  WS-REG-SOURCE           PIC X(01) VALUE "B".
+006300 01  WS-REG-NAME             PIC X(30).
+006400 01  WS-REG-AGE              PIC 9(03).
+006500 01  WS-REG-BIRTH-YEAR       PIC 9(04).
+006600 01  WS-REG-MEMBER-ID        PIC 9(06).
+006700 01  WS-REG-STATUS           PIC X(02).
+006800     88  WS-REG-ACCEPTED             VALUE "00".
+006900     88  WS-REG-REJ-BAD-AGE          VALUE "10".
+007000     88  WS-REG-REJ-BAD-NAME         VALUE "20".
+007100
+007200 PROCEDURE DIVISION.
+007300 0000-MAINLINE.
+007350     PERFORM 1050-COUNT-MASTER-BEFORE THRU 1050-EXIT
+007400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007500     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+007600         UNTIL WS-END-OF-FILE
+007700     PERFORM 8000-TERMINATE THRU 8000-EXIT
+007750     PERFORM 9000-RECONCILE THRU 9000-EXIT.
+007800
+007900 0000-EXIT.
+008000     GOBACK.
+008100
+008150*****************************************************************
+008160*    1050-COUNT-MASTER-BEFORE  -  RECORDS ALREADY ON FILE BEFORE
+008170*                                 THIS RUN ADDS ANY OF ITS OWN
+008180*****************************************************************
+008185 1050-COUNT-MASTER-BEFORE.
+008186     MOVE ZERO TO WS-MASTER-COUNT-BEFORE
+008187     MOVE "N"  TO WS-MASTER-EOF-SW
+008188     OPEN INPUT MEMBER-MASTER
+008189     IF NOT WS-MEMMAST-OK
+008190         GO TO 1050-EXIT
+008191     END-IF
+008192
+008193     PERFORM 1060-COUNT-MASTER-BEFORE-STEP THRU 1060-EXIT
+008194         UNTIL WS-MASTER-END-OF-FILE
+008195     CLOSE MEMBER-MASTER.
+008196
+008197 1050-EXIT.
+008198     EXIT.
+008199
+008210*****************************************************************
+008220*    1060-COUNT-MASTER-BEFORE-STEP
+008230*****************************************************************
+008240 1060-COUNT-MASTER-BEFORE-STEP.
+008250     READ MEMBER-MASTER
+008260         AT END
+008270             SET WS-MASTER-END-OF-FILE TO TRUE
+008280         NOT AT END
+008290             ADD 1 TO WS-MASTER-COUNT-BEFORE
+008300     END-READ.
+008310
+008320 1060-EXIT.
+008330     EXIT.
+008340
+008350*****************************************************************
+008300*    1000-INITIALIZE
+008400*****************************************************************
+008500 1000-INITIALIZE.
+008600     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+008700
+008800     OPEN INPUT TRANSACTION-FILE
+008900     IF NOT WS-TRAN-OK
+009000         DISPLAY "MEMBATCH: UNABLE TO OPEN TRANSACTION FILE, "
+009100                 "STATUS = " WS-TRAN-STATUS
+009200         SET WS-END-OF-FILE TO TRUE
+009300         GO TO 1000-EXIT
+009400     END-IF
+009500
+009600     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+009700
+009800 1000-EXIT.
+009900     EXIT.
+010000
+010100*****************************************************************
+010200*    1100-READ-TRANSACTION  -  GO TO 8000 STYLE EOF HANDLING
+010300*****************************************************************
+010400 1100-READ-TRANSACTION.
+010500     READ TRANSACTION-FILE
+010600         AT END
+010700             SET WS-END-OF-FILE TO TRUE
+010800     END-READ.
+010900
+011000 1100-EXIT.
+011100     EXIT.
+011200
+011300*****************************************************************
+011400*    2000-PROCESS-TRANSACTIONS  -  ONE MEMBERREG CALL PER RECORD
+011500*****************************************************************
+011600 2000-PROCESS-TRANSACTIONS.
+011700     ADD 1 TO WS-READ-COUNT
+011800
+011900     MOVE TRAN-NAME TO WS-REG-NAME
+012000     MOVE TRAN-AGE  TO WS-REG-AGE
+012100     MOVE "R"       TO WS-REG-FUNCTION
+012200
+012300     CALL "MEMBERREG" USING WS-REG-FUNCTION WS-OPERATOR-ID
+012400         WS-REG-SOURCE WS-TODAY-YEAR WS-REG-NAME WS-REG-AGE
+012500         WS-REG-BIRTH-YEAR WS-REG-MEMBER-ID WS-REG-STATUS
+012600
+012700     IF WS-REG-ACCEPTED
+012800         ADD 1 TO WS-WRITTEN-COUNT
+012900     ELSE
+013000         ADD 1 TO WS-REJECTED-COUNT
+013100         DISPLAY "MEMBATCH: REJECTED " WS-REG-NAME
+013200                 " STATUS " WS-REG-STATUS
+013300     END-IF
+013400
+013500     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+013600
+013700 2000-EXIT.
+013800     EXIT.
+013900
+014000*****************************************************************
+014100*    8000-TERMINATE  -  CLOSE FILES AND SHOW CONTROL TOTALS
+014200*****************************************************************
+014300 8000-TERMINATE.
+014400     CLOSE TRANSACTION-FILE
+014500
+014600     MOVE "C" TO WS-REG-FUNCTION
+014700     CALL "MEMBERREG" USING WS-REG-FUNCTION WS-OPERATOR-ID
+014800         WS-REG-SOURCE WS-TODAY-YEAR WS-REG-NAME WS-REG-AGE
+014900         WS-REG-BIRTH-YEAR WS-REG-MEMBER-ID WS-REG-STATUS
+015000
+015100     DISPLAY "-----------------------------------------------"
+015200     DISPLAY "MEMBATCH CONTROL TOTALS"
+015300     DISPLAY "  TRANSACTIONS READ    : " WS-READ-COUNT
+015400     DISPLAY "  MEMBERS WRITTEN      : " WS-WRITTEN-COUNT
+015500     DISPLAY "  TRANSACTIONS REJECTED: " WS-REJECTED-COUNT
+015600     DISPLAY "-----------------------------------------------".
+015700
+015800 8000-EXIT.
+015900     EXIT.
+016000
+016100*****************************************************************
+016200*    9000-RECONCILE  -  CONTROL-TOTAL RECONCILIATION - MEMBER-
+016300*                       MASTER RECORDS ADDED THIS RUN MUST MATCH
+016400*                       WHAT THE TRANSACTION FILE ACTUALLY GAVE US
+016500*****************************************************************
+016600 9000-RECONCILE.
+016700     MOVE ZERO TO WS-MASTER-COUNT-AFTER
+016800     MOVE "N"  TO WS-MASTER-EOF-SW
+016900     OPEN INPUT MEMBER-MASTER
+017000     IF NOT WS-MEMMAST-OK
+017100         DISPLAY "MEMBATCH: RECONCILIATION SKIPPED - COULD NOT "
+017200                 "OPEN MEMBER-MASTER, STATUS = " WS-MEMMAST-STATUS
+017300         GO TO 9000-EXIT
+017400     END-IF
+017500
+017600     PERFORM 9100-COUNT-MASTER-AFTER-STEP THRU 9100-EXIT
+017700         UNTIL WS-MASTER-END-OF-FILE
+017800     CLOSE MEMBER-MASTER
+017900
+018000     COMPUTE WS-MASTER-ADDED-COUNT =
+018100         WS-MASTER-COUNT-AFTER - WS-MASTER-COUNT-BEFORE
+018200
+018300     DISPLAY "-----------------------------------------------"
+018400     DISPLAY "MEMBATCH RECONCILIATION"
+018500     DISPLAY "  MEMBER-MASTER BEFORE RUN : "
+018550             WS-MASTER-COUNT-BEFORE
+018600     DISPLAY "  MEMBER-MASTER AFTER RUN  : " WS-MASTER-COUNT-AFTER
+018700     DISPLAY "  MEMBER-MASTER ADDED      : " WS-MASTER-ADDED-COUNT
+018800     DISPLAY "  BATCH WRITTEN-COUNT      : " WS-WRITTEN-COUNT
+018900
+019000     IF WS-MASTER-ADDED-COUNT = WS-WRITTEN-COUNT
+019100             AND WS-READ-COUNT =
+019200                 WS-WRITTEN-COUNT + WS-REJECTED-COUNT
+019300         DISPLAY "  RECONCILIATION: OK"
+019400     ELSE
+019500         DISPLAY "  RECONCILIATION: *** MISMATCH - DO NOT "
+019600                 "CONSIDER THE BATCH WINDOW CLOSED ***"
+019700     END-IF
+019800     DISPLAY "-----------------------------------------------".
+019900
+020000 9000-EXIT.
+020100     EXIT.
+020200
+020300*****************************************************************
+020400*    9100-COUNT-MASTER-AFTER-STEP
+020500*****************************************************************
+020600 9100-COUNT-MASTER-AFTER-STEP.
+020700     READ MEMBER-MASTER
+020800         AT END
+020900             SET WS-MASTER-END-OF-FILE TO TRUE
+021000         NOT AT END
+021100             ADD 1 TO WS-MASTER-COUNT-AFTER
+021200     END-READ.
+021300
+021400 9100-EXIT.
+021500     EXIT.
