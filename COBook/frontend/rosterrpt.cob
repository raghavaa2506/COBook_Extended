@@ -0,0 +1,209 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ROSTERRPT.
+000300 AUTHOR.        R. IYENGAR - APPLICATIONS.
+000400 INSTALLATION.  IIT TIRUPATI - MEMBER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  DATE        INIT  DESCRIPTION
+001000*  2026-08-09  RI    ORIGINAL - PRINTS THE MEMBER ROSTER FROM
+001100*                    MEMBER-MASTER WITH PAGE HEADERS, A RECORD
+001200*                    COUNT AND A RUN-DATE FOOTER, THE SAME WAY
+001300*                    OUR OTHER END-OF-DAY REPORTS LOOK.
+001400*****************************************************************
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT MEMBER-MASTER   ASSIGN TO "MEMMAST"
+002000         ORGANIZATION IS INDEXED
+002100         ACCESS MODE IS SEQUENTIAL
+002200         RECORD KEY IS MEMBER-ID
+002300         FILE STATUS IS WS-MEMMAST-STATUS.
+002400
+002500     SELECT ROSTER-REPORT   ASSIGN TO "ROSTRPT"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-ROSTER-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  MEMBER-MASTER
+003200     LABEL RECORDS ARE STANDARD.
+003300 COPY MEMREC.
+003400
+003500 FD  ROSTER-REPORT
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  ROSTER-LINE             PIC X(80).
+003800
+003900 WORKING-STORAGE SECTION.
+004000*****************************************************************
+004100*    FILE STATUS AND SWITCHES
+004200*****************************************************************
+004300 01  WS-MEMMAST-STATUS       PIC X(02) VALUE "00".
+004400     88  WS-MEMMAST-OK               VALUE "00".
+004500
+004600 01  WS-ROSTER-STATUS        PIC X(02) VALUE "00".
+004700     88  WS-ROSTER-OK                VALUE "00".
+004800
+004900 01  WS-EOF-SW               PIC X(01) VALUE "N".
+005000     88  WS-END-OF-FILE              VALUE "Y".
+005050
+005060 01  WS-MEMMAST-OPEN-SW      PIC X(01) VALUE "N".
+005070     88  WS-MEMMAST-IS-OPEN          VALUE "Y".
+005080
+005090 01  WS-ROSTER-OPEN-SW       PIC X(01) VALUE "N".
+005095     88  WS-ROSTER-IS-OPEN           VALUE "Y".
+005100
+005200*****************************************************************
+005300*    PAGE CONTROL
+005400*****************************************************************
+005500 01  WS-LINE-COUNT           PIC 9(02) VALUE ZERO.
+005600 01  WS-PAGE-COUNT           PIC 9(03) VALUE ZERO.
+005700 01  WS-MAX-LINES-PER-PAGE   PIC 9(02) VALUE 50.
+005800 01  WS-RECORD-COUNT         PIC 9(06) VALUE ZERO.
+005900
+006000 01  WS-TODAY.
+006100     05  WS-TODAY-YEAR       PIC 9(04).
+006200     05  WS-TODAY-MONTH      PIC 9(02).
+006300     05  WS-TODAY-DAY        PIC 9(02).
+006400
+006500*****************************************************************
+006600*    REPORT LINE LAYOUTS
+006700*****************************************************************
+006800 01  WS-HEADER-LINE-1.
+006900     05  FILLER              PIC X(20) VALUE SPACES.
+007000     05  FILLER              PIC X(30)
+007100         VALUE "IIT TIRUPATI - MEMBER ROSTER".
+007200     05  FILLER              PIC X(06) VALUE "PAGE ".
+007300     05  HDR-PAGE-NUMBER     PIC ZZ9.
+007400     05  FILLER              PIC X(21) VALUE SPACES.
+007500
+007600 01  WS-HEADER-LINE-2.
+007700     05  FILLER              PIC X(08) VALUE "NAME".
+007800     05  FILLER              PIC X(24) VALUE SPACES.
+007900     05  FILLER              PIC X(05) VALUE "AGE".
+008000     05  FILLER              PIC X(06) VALUE "BORN".
+008100     05  FILLER              PIC X(06) VALUE SPACES.
+008200     05  FILLER              PIC X(10) VALUE "ENTERED".
+008300
+008400 01  WS-DETAIL-LINE.
+008500     05  DET-NAME            PIC X(30).
+008600     05  FILLER              PIC X(02) VALUE SPACES.
+008700     05  DET-AGE             PIC ZZ9.
+008800     05  FILLER              PIC X(04) VALUE SPACES.
+008900     05  DET-BIRTH-YEAR      PIC 9(04).
+009000     05  FILLER              PIC X(06) VALUE SPACES.
+009100     05  DET-ENTRY-DATE      PIC 9(08).
+009200
+009300 01  WS-FOOTER-LINE.
+009400     05  FILLER              PIC X(15) VALUE "RECORD COUNT: ".
+009500     05  FTR-RECORD-COUNT    PIC ZZZ,ZZ9.
+009600     05  FILLER              PIC X(10) VALUE SPACES.
+009700     05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+009800     05  FTR-RUN-DATE        PIC 9(08).
+009900
+010000 PROCEDURE DIVISION.
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010300     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+010400         UNTIL WS-END-OF-FILE
+010500     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+010600
+010700 0000-EXIT.
+010800     GOBACK.
+010900
+011000*****************************************************************
+011100*    1000-INITIALIZE
+011200*****************************************************************
+011300 1000-INITIALIZE.
+011400     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+011500
+011600     OPEN INPUT MEMBER-MASTER
+011700     IF NOT WS-MEMMAST-OK
+011800         DISPLAY "ROSTERRPT: UNABLE TO OPEN MEMBER-MASTER, "
+011900                 "STATUS = " WS-MEMMAST-STATUS
+012000         SET WS-END-OF-FILE TO TRUE
+012100         GO TO 1000-EXIT
+012200     END-IF
+012250     SET WS-MEMMAST-IS-OPEN TO TRUE
+012300
+012400     OPEN OUTPUT ROSTER-REPORT
+012450     SET WS-ROSTER-IS-OPEN TO TRUE
+012500
+012600     PERFORM 1100-PRINT-HEADERS THRU 1100-EXIT
+012700     PERFORM 1200-READ-MEMBER THRU 1200-EXIT.
+012800
+012900 1000-EXIT.
+013000     EXIT.
+013100
+013200*****************************************************************
+013300*    1100-PRINT-HEADERS  -  NEW PAGE HEADER, RESET LINE COUNT
+013400*****************************************************************
+013500 1100-PRINT-HEADERS.
+013600     ADD 1 TO WS-PAGE-COUNT
+013700     MOVE WS-PAGE-COUNT TO HDR-PAGE-NUMBER
+013800
+013900     IF WS-PAGE-COUNT > 1
+014000         WRITE ROSTER-LINE FROM SPACES
+014100     END-IF
+014200
+014300     WRITE ROSTER-LINE FROM WS-HEADER-LINE-1
+014400     WRITE ROSTER-LINE FROM WS-HEADER-LINE-2
+014500     MOVE ZERO TO WS-LINE-COUNT.
+014600
+014700 1100-EXIT.
+014800     EXIT.
+014900
+015000*****************************************************************
+015100*    1200-READ-MEMBER  -  GO TO 8000 STYLE EOF HANDLING
+015200*****************************************************************
+015300 1200-READ-MEMBER.
+015400     READ MEMBER-MASTER
+015500         AT END
+015600             SET WS-END-OF-FILE TO TRUE
+015700     END-READ.
+015800
+015900 1200-EXIT.
+016000     EXIT.
+016100
+016200*****************************************************************
+016300*    2000-PROCESS-RECORDS  -  ONE DETAIL LINE PER MEMBER
+016400*****************************************************************
+016500 2000-PROCESS-RECORDS.
+016600     IF WS-LINE-COUNT NOT < WS-MAX-LINES-PER-PAGE
+016700         PERFORM 1100-PRINT-HEADERS THRU 1100-EXIT
+016800     END-IF
+016900
+017000     MOVE MEMBER-NAME       TO DET-NAME
+017100     MOVE MEMBER-AGE        TO DET-AGE
+017200     MOVE MEMBER-BIRTH-YEAR TO DET-BIRTH-YEAR
+017300     MOVE MEMBER-ENTRY-DATE TO DET-ENTRY-DATE
+017400
+017500     WRITE ROSTER-LINE FROM WS-DETAIL-LINE
+017600     ADD 1 TO WS-LINE-COUNT
+017700     ADD 1 TO WS-RECORD-COUNT
+017800
+017900     PERFORM 1200-READ-MEMBER THRU 1200-EXIT.
+018000
+018100 2000-EXIT.
+018200     EXIT.
+018300
+018400*****************************************************************
+018500*    8000-TERMINATE  -  RECORD COUNT / RUN-DATE FOOTER
+018600*****************************************************************
+018700 8000-TERMINATE.
+018800     IF WS-ROSTER-IS-OPEN
+018900         MOVE WS-RECORD-COUNT TO FTR-RECORD-COUNT
+019000         MOVE WS-TODAY        TO FTR-RUN-DATE
+019100         WRITE ROSTER-LINE FROM SPACES
+019200         WRITE ROSTER-LINE FROM WS-FOOTER-LINE
+019300         CLOSE ROSTER-REPORT
+019400     END-IF
+019500
+019600     IF WS-MEMMAST-IS-OPEN
+019700         CLOSE MEMBER-MASTER
+019800     END-IF.
+019900
+020000 8000-EXIT.
+020100     EXIT.
