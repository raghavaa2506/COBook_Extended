@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MEMBERREG.
+000300 AUTHOR.        R. IYENGAR - APPLICATIONS.
+000400 INSTALLATION.  IIT TIRUPATI - MEMBER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  DATE        INIT  DESCRIPTION
+001000*  2026-08-09  RI    ORIGINAL - VALIDATES ONE NAME/AGE ENTRY,
+001100*                    ASSIGNS THE NEXT MEMBER-ID, WRITES THE
+001200*                    MEMBER-MASTER RECORD AND THE MATCHING AUDIT
+001300*                    LOG RECORD.  SHARED BY THE ONLINE AND BATCH
+001400*                    REGISTRATION PROGRAMS SO THE RULES ONLY
+001500*                    LIVE IN ONE PLACE.
+001550*  2026-08-09  RI    WIDENED LK-AGE TO PIC 9(03) AND REWORKED THE
+001560*                    UPPER-AGE EDIT SO IT CAN ACTUALLY REJECT AN
+001570*                    OUT-OF-RANGE VALUE INSTEAD OF COMPARING A
+001580*                    TWO-DIGIT FIELD AGAINST A LIMIT IT COULD
+001590*                    NEVER REACH.
+001600*****************************************************************
+001700
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT MEMBER-MASTER   ASSIGN TO "MEMMAST"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS MEMBER-ID
+002900         FILE STATUS IS WS-MEMMAST-STATUS.
+003000
+003100     SELECT CONTROL-FILE    ASSIGN TO "MEMBCTL"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS CTL-KEY
+003500         FILE STATUS IS WS-MEMBCTL-STATUS.
+003600
+003700     SELECT AUDIT-LOG       ASSIGN TO "AUDITLOG"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-AUDIT-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  MEMBER-MASTER
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY MEMREC.
+004600
+004700 FD  CONTROL-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY CTLREC.
+005000
+005100 FD  AUDIT-LOG
+005200     LABEL RECORDS ARE STANDARD.
+005300 COPY AUDTREC.
+005500
+005600 WORKING-STORAGE SECTION.
+005700*****************************************************************
+005800*    FILE STATUS AND SWITCHES
+005900*****************************************************************
+006000 01  WS-MEMMAST-STATUS       PIC X(02) VALUE "00".
+006100     88  WS-MEMMAST-OK               VALUE "00".
+006200     88  WS-MEMMAST-NOT-FOUND        VALUE "35".
+006300
+006400 01  WS-MEMBCTL-STATUS       PIC X(02) VALUE "00".
+006500     88  WS-MEMBCTL-OK               VALUE "00".
+006600     88  WS-MEMBCTL-NOT-FOUND        VALUE "35".
+006700
+006800 01  WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+006900     88  WS-AUDIT-OK                 VALUE "00".
+007000
+007100 01  WS-FILES-OPEN-SW        PIC X(01) VALUE "N".
+007200     88  WS-FILES-ARE-OPEN           VALUE "Y".
+007300
+007400*****************************************************************
+007500*    WORK AREAS
+007600*****************************************************************
+007700 01  WS-DATE-TIME.
+007800     05  WS-CURR-DATE        PIC 9(08).
+007900     05  WS-CURR-TIME        PIC 9(08).
+007950 01  WS-TIMESTAMP REDEFINES WS-DATE-TIME
+007960                             PIC 9(16).
+008000
+008300 LINKAGE SECTION.
+008400 01  LK-FUNCTION-CODE        PIC X(01).
+008500     88  LK-FN-REGISTER              VALUE "R".
+008600     88  LK-FN-CLOSE                 VALUE "C".
+008700
+008800 01  LK-OPERATOR-ID          PIC X(08).
+008900 01  LK-SOURCE               PIC X(01).
+009000 01  LK-CURRENT-YEAR         PIC 9(04).
+009100 01  LK-NAME                 PIC X(30).
+009200 01  LK-AGE                  PIC 9(03).
+009300 01  LK-BIRTH-YEAR           PIC 9(04).
+009400 01  LK-MEMBER-ID            PIC 9(06).
+009500 01  LK-STATUS               PIC X(02).
+009600     88  LK-ST-ACCEPTED              VALUE "00".
+009700     88  LK-ST-REJ-BAD-AGE           VALUE "10".
+009800     88  LK-ST-REJ-BAD-NAME          VALUE "20".
+009900
+010000 PROCEDURE DIVISION USING LK-FUNCTION-CODE LK-OPERATOR-ID
+010100         LK-SOURCE LK-CURRENT-YEAR LK-NAME LK-AGE LK-BIRTH-YEAR
+010200         LK-MEMBER-ID LK-STATUS.
+010300
+010400 0000-MAINLINE.
+010500     EVALUATE TRUE
+010600         WHEN LK-FN-CLOSE
+010700             PERFORM 8000-CLOSE-FILES THRU 8000-EXIT
+010800         WHEN LK-FN-REGISTER
+010900             PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011000             PERFORM 2000-VALIDATE-ENTRY THRU 2000-EXIT
+011100             IF LK-ST-ACCEPTED
+011200                 PERFORM 3000-ASSIGN-MEMBER-ID THRU 3000-EXIT
+011300                 PERFORM 4000-WRITE-MASTER THRU 4000-EXIT
+011400             END-IF
+011500             PERFORM 5000-WRITE-AUDIT-LOG THRU 5000-EXIT
+011600     END-EVALUATE.
+011700
+011800 0000-EXIT.
+011900     GOBACK.
+012000
+012100*****************************************************************
+012200*    1000-INITIALIZE  -  OPEN FILES ON THE FIRST CALL ONLY
+012300*****************************************************************
+012400 1000-INITIALIZE.
+012500     IF WS-FILES-ARE-OPEN
+012600         GO TO 1000-EXIT
+012700     END-IF
+012800
+012900     OPEN I-O MEMBER-MASTER
+013000     IF WS-MEMMAST-NOT-FOUND
+013100         OPEN OUTPUT MEMBER-MASTER
+013200         CLOSE MEMBER-MASTER
+013300         OPEN I-O MEMBER-MASTER
+013400     END-IF
+013500
+013600     OPEN I-O CONTROL-FILE
+013700     IF WS-MEMBCTL-NOT-FOUND
+013800         OPEN OUTPUT CONTROL-FILE
+013900         MOVE "MEMBERID" TO CTL-KEY
+014000         MOVE ZERO       TO CTL-LAST-MEMBER-ID
+014100         WRITE CONTROL-RECORD
+014200         CLOSE CONTROL-FILE
+014300         OPEN I-O CONTROL-FILE
+014400     END-IF
+014500
+014600     OPEN EXTEND AUDIT-LOG
+014700
+014800     SET WS-FILES-ARE-OPEN TO TRUE.
+014900
+015000 1000-EXIT.
+015100     EXIT.
+015200
+015300*****************************************************************
+015400*    2000-VALIDATE-ENTRY  -  REJECT BLANK NAME / BAD AGE
+015500*****************************************************************
+015600 2000-VALIDATE-ENTRY.
+015700     MOVE SPACES TO LK-STATUS
+015800     IF LK-NAME = SPACES OR LK-NAME = LOW-VALUES
+015900         SET LK-ST-REJ-BAD-NAME TO TRUE
+016000         GO TO 2000-EXIT
+016100     END-IF
+016200
+016300     IF LK-AGE = ZERO
+016400         SET LK-ST-REJ-BAD-AGE TO TRUE
+016500         GO TO 2000-EXIT
+016600     END-IF
+016700
+016800     IF LK-AGE > 120
+016900         SET LK-ST-REJ-BAD-AGE TO TRUE
+017000         GO TO 2000-EXIT
+017100     END-IF
+017200
+017300     SET LK-ST-ACCEPTED TO TRUE
+017400     COMPUTE LK-BIRTH-YEAR = LK-CURRENT-YEAR - LK-AGE.
+017500
+017600 2000-EXIT.
+017700     EXIT.
+017800
+017900*****************************************************************
+018000*    3000-ASSIGN-MEMBER-ID  -  NEXT ID FROM THE CONTROL FILE
+018100*****************************************************************
+018200 3000-ASSIGN-MEMBER-ID.
+018300     MOVE "MEMBERID" TO CTL-KEY
+018350     READ CONTROL-FILE KEY IS CTL-KEY
+018370         INVALID KEY MOVE ZERO TO CTL-LAST-MEMBER-ID
+018390     END-READ
+018400     ADD 1 TO CTL-LAST-MEMBER-ID
+018600     REWRITE CONTROL-RECORD
+018700     MOVE CTL-LAST-MEMBER-ID TO LK-MEMBER-ID.
+018800
+018900 3000-EXIT.
+019000     EXIT.
+019100
+019200*****************************************************************
+019300*    4000-WRITE-MASTER  -  ADD THE MEMBER-MASTER RECORD
+019400*****************************************************************
+019500 4000-WRITE-MASTER.
+019600     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+019700
+019750     INITIALIZE MEMBER-RECORD
+019800     MOVE LK-MEMBER-ID    TO MEMBER-ID
+019900     MOVE LK-NAME         TO MEMBER-NAME
+020000     MOVE LK-AGE          TO MEMBER-AGE
+020100     MOVE LK-BIRTH-YEAR   TO MEMBER-BIRTH-YEAR
+020200     MOVE WS-CURR-DATE    TO MEMBER-ENTRY-DATE
+020400
+020500     WRITE MEMBER-RECORD.
+020600
+020700 4000-EXIT.
+020800     EXIT.
+020900
+021000*****************************************************************
+021100*    5000-WRITE-AUDIT-LOG  -  ONE LINE PER TRANSACTION, GOOD/BAD
+021200*****************************************************************
+021300 5000-WRITE-AUDIT-LOG.
+021400     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+021500     ACCEPT WS-CURR-TIME FROM TIME
+021600
+021700     MOVE WS-TIMESTAMP       TO AUDIT-TIMESTAMP
+021800     MOVE LK-OPERATOR-ID     TO AUDIT-OPERATOR-ID
+021900     MOVE LK-SOURCE          TO AUDIT-SOURCE
+022000     MOVE LK-NAME            TO AUDIT-NAME-ENTERED
+022100     MOVE LK-AGE             TO AUDIT-AGE-ENTERED
+022200     MOVE LK-BIRTH-YEAR      TO AUDIT-BIRTH-YEAR
+022300     MOVE LK-STATUS          TO AUDIT-STATUS
+022400
+022500     WRITE AUDIT-LOG-RECORD.
+022600
+022700 5000-EXIT.
+022800     EXIT.
+022900
+023000*****************************************************************
+023100*    8000-CLOSE-FILES  -  CALLED ONCE BY THE OWNING PROGRAM AT
+023200*                         END OF RUN
+023300*****************************************************************
+023400 8000-CLOSE-FILES.
+023500     IF WS-FILES-ARE-OPEN
+023600         CLOSE MEMBER-MASTER CONTROL-FILE AUDIT-LOG
+023700         MOVE "N" TO WS-FILES-OPEN-SW
+023800     END-IF.
+023900
+024000 8000-EXIT.
+024100     EXIT.
